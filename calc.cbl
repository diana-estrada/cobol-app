@@ -6,49 +6,523 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLCalc.
+	   ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLC-TRANS-STATUS.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC CLC-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLC-AUDIT-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "CALCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLC-SUMMARY-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "CALCRST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLC-RESTART-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CALCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLC-CONTROL-STATUS.
+           SELECT GL-FEED-FILE ASSIGN TO "GLFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLC-GL-STATUS.
 	   DATA DIVISION.
 	   FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-OPT PIC X.
+           05 FILLER PIC X.
+           05 TR-NUM1 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X.
+           05 TR-NUM2 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-SEQ PIC 9(6).
+           05 FILLER PIC X.
+           05 AUD-OPT PIC X.
+           05 FILLER PIC X.
+           05 AUD-NUM1 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X.
+           05 AUD-TOTAL PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X.
+           05 AUD-NUM2 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X.
+           05 AUD-DELTA PIC S9(8)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X.
+           05 AUD-STATUS PIC X(8).
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE PIC X(80).
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 RST-TOTAL PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER PIC X.
+           05 RST-POSITION PIC 9(8).
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CTL-OPCODE PIC X.
+           05 FILLER PIC X.
+           05 CTL-DESC PIC X(20).
+           05 FILLER PIC X.
+           05 CTL-ROUND-FLAG PIC X.
+       FD  GL-FEED-FILE.
+       01  GL-FEED-RECORD.
+           05 GL-COMPANY-CODE PIC X(04).
+           05 GL-COST-CENTER PIC X(06).
+           05 GL-RUN-DATE PIC X(08).
+           05 GL-FINAL-TOTAL PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
        WORKING-STORAGE SECTION.
-           01 num1 PIC 9(4).
-           01 num2 PIC 9(4).
-           01 total PIC 9(8).
+           01 num1 PIC S9(4)V99.
+           01 num2 PIC S9(4)V99.
+           01 total PIC S9(6)V99.
            01 opt PIC X.
+
+           01 CLC-TRANS-STATUS PIC XX.
+           01 CLC-BATCH-SWITCH PIC X VALUE "N".
+               88 BATCH-MODE VALUE "Y" "y".
+           01 CLC-EOF-SWITCH PIC X VALUE "N".
+               88 END-OF-TRANS VALUE "Y".
+           01 CLC-VALID-SWITCH PIC X VALUE "Y".
+               88 VALID-ENTRY VALUE "Y".
+
+           01 CLC-AUDIT-STATUS PIC XX.
+           01 CLC-AUDIT-SEQ PIC 9(6) VALUE ZERO.
+           01 CLC-CURRENT-DATE.
+               05 CLC-CD-YYYY PIC 9(4).
+               05 CLC-CD-MM PIC 9(2).
+               05 CLC-CD-DD PIC 9(2).
+           01 CLC-CURRENT-DATE-X REDEFINES CLC-CURRENT-DATE PIC X(8).
+           01 CLC-AUDIT-FILENAME PIC X(20).
+
+           01 CLC-SUMMARY-STATUS PIC XX.
+           01 CLC-OPENING-TOTAL PIC S9(6)V99.
+           01 CLC-OP-COUNT PIC 9(6) VALUE ZERO.
+           01 CLC-ADD-COUNT PIC 9(6) VALUE ZERO.
+           01 CLC-SUB-COUNT PIC 9(6) VALUE ZERO.
+           01 CLC-MUL-COUNT PIC 9(6) VALUE ZERO.
+           01 CLC-DIV-COUNT PIC 9(6) VALUE ZERO.
+           01 CLC-REPORT-LINE PIC X(80).
+           01 CLC-TOTAL-EDIT PIC -(5)9.99.
+           01 CLC-COUNT-EDIT PIC ZZZZZ9.
+
+           01 CLC-RESTART-STATUS PIC XX.
+           01 CLC-RESTART-SWITCH PIC X VALUE "N".
+               88 RESTART-FOUND VALUE "Y".
+           01 CLC-TRANS-COUNT PIC 9(8) VALUE ZERO.
+           01 CLC-SKIP-COUNT PIC 9(8) VALUE ZERO.
+           01 CLC-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+
+           01 CLC-CONTROL-STATUS PIC XX.
+           01 CLC-CTL-EOF-SWITCH PIC X VALUE "N".
+               88 END-OF-CONTROL VALUE "Y".
+           01 CLC-CTL-COUNT PIC 9(2) VALUE ZERO.
+           01 CLC-CTL-SUB PIC 9(2) VALUE ZERO.
+           01 CLC-CTL-TABLE.
+               05 CLC-CTL-ENTRY OCCURS 10 TIMES.
+                   10 CLC-CTL-OPCODE PIC X.
+                   10 CLC-CTL-DESC PIC X(20).
+                   10 CLC-CTL-ROUND-FLAG PIC X.
+                       88 CTL-ROUNDED VALUE "Y".
+           01 CLC-OPCODE-FOUND-SWITCH PIC X VALUE "N".
+               88 OPCODE-FOUND VALUE "Y".
+           01 CLC-ROUND-SWITCH PIC X VALUE "N".
+               88 ROUND-RESULTS VALUE "Y".
+
+           01 CLC-GL-STATUS PIC XX.
+           01 CLC-GL-COMPANY-CODE PIC X(04) VALUE "0001".
+           01 CLC-GL-COST-CENTER PIC X(06) VALUE "CALC01".
+
+           01 CLC-NUM1 PIC 9(6)V99.
+           01 CLC-NUM2 PIC 9(6)V99.
+           01 CLC-RESULT1 PIC 9(12)V99.
+           01 CLC-RESULT2 PIC 9(8)V99.
+           01 CLC-RESULT3 PIC 9(8)V99.
+           01 CLC-RESULT4 PIC S9(8)V99.
+           01 CLC-RESULT5 PIC S9(8)V99.
+           01 CLC-CALL-COUNT PIC 9(6) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "COBOL Calculator"
            DISPLAY " ".
+           ACCEPT CLC-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING "AUDIT" CLC-CURRENT-DATE-X ".DAT"
+               DELIMITED BY SIZE INTO CLC-AUDIT-FILENAME
+           OPEN OUTPUT AUDIT-FILE
+           IF CLC-AUDIT-STATUS NOT = "00"
+               DISPLAY "Unable to open audit file - aborting run."
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-CONTROL-TABLE
+
+           DISPLAY "Batch mode? Enter Y to read transactions from "
+               "TRANSIN.DAT, N for manual entry:"
+           ACCEPT CLC-BATCH-SWITCH
+
+           IF BATCH-MODE
+               OPEN INPUT TRANS-FILE
+               IF CLC-TRANS-STATUS NOT = "00"
+                   DISPLAY "Unable to open TRANSIN.DAT - switching to "
+                       "manual entry."
+                   MOVE "N" TO CLC-BATCH-SWITCH
+               ELSE
+                   PERFORM CHECK-RESTART-FILE
+                   IF RESTART-FOUND
+                       PERFORM SKIP-PROCESSED-RECORDS
+                   END-IF
+               END-IF
+           END-IF
+
            DISPLAY "Use enter key after each element: "
-           DISPLAY "Number:"
-           ACCEPT total
-
-           PERFORM UNTIL opt = "="
-
-               EVALUATE TRUE
-                   WHEN opt = "="
-                       DISPLAY "Total:"
-                   WHEN opt = "+"
-                       COMPUTE total = total + num1
-                   WHEN opt = "-"
-                       COMPUTE total = total - num1
-                   WHEN opt = "*"
-                       COMPUTE total = total * num1
-                   WHEN opt = "/"
-                       COMPUTE total = total / num1
-                   WHEN OTHER
-                       DISPLAY "Invaild opt"
-               END-EVALUATE
+           IF RESTART-FOUND
+               MOVE total TO CLC-TOTAL-EDIT
+               DISPLAY "Resuming batch run from checkpoint. Total: "
+                   CLC-TOTAL-EDIT " Position: " CLC-TRANS-COUNT
+           ELSE
+               DISPLAY "Number:"
+               ACCEPT total
+           END-IF
+           MOVE total TO CLC-OPENING-TOTAL
 
-               DISPLAY "Opt:"
-               ACCEPT opt
+           PERFORM GET-NEXT-ENTRY
 
-               IF opt = "+" OR opt = "-" OR opt = "*" OR opt = "/"
-                   DISPLAY "Number:"
-                   ACCEPT num1
+           PERFORM UNTIL opt = "=" OR END-OF-TRANS
+
+               PERFORM VALIDATE-ENTRY
+
+               IF VALID-ENTRY
+      * CALCCTL.DAT can enable/disable/round these five operators;
+      * it cannot introduce a new one, since each needs a WHEN here.
+                   EVALUATE TRUE
+                       WHEN opt = "+"
+                           COMPUTE total = total + num1
+                           ADD 1 TO CLC-ADD-COUNT
+                       WHEN opt = "-"
+                           COMPUTE total = total - num1
+                           ADD 1 TO CLC-SUB-COUNT
+                       WHEN opt = "*"
+                           IF ROUND-RESULTS
+                               COMPUTE total ROUNDED = total * num1
+                           ELSE
+                               COMPUTE total = total * num1
+                           END-IF
+                           ADD 1 TO CLC-MUL-COUNT
+                       WHEN opt = "/"
+                           IF ROUND-RESULTS
+                               COMPUTE total ROUNDED = total / num1
+                           ELSE
+                               COMPUTE total = total / num1
+                           END-IF
+                           ADD 1 TO CLC-DIV-COUNT
+                       WHEN opt = "C"
+                           MOVE num1 TO CLC-NUM1
+                           MOVE num2 TO CLC-NUM2
+                           CALL "Calcular" USING CLC-NUM1 CLC-NUM2
+                               CLC-RESULT1 CLC-RESULT2 CLC-RESULT3
+                               CLC-RESULT4 CLC-RESULT5 CLC-ROUND-SWITCH
+                           DISPLAY "Calcular multiply: " CLC-RESULT1
+                           DISPLAY "Calcular divide:   " CLC-RESULT2
+                           DISPLAY "Calcular add:      " CLC-RESULT3
+                           DISPLAY "Calcular subtract: " CLC-RESULT4
+                           DISPLAY "Calcular expr:     " CLC-RESULT5
+                           ADD CLC-RESULT5 TO total
+                           ADD 1 TO CLC-CALL-COUNT
+                       WHEN OTHER
+                           DISPLAY "Invaild opt"
+                   END-EVALUATE
+
+                   ADD 1 TO CLC-OP-COUNT
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   PERFORM LOG-REJECTED-ENTRY
                END-IF
 
+               PERFORM CHECKPOINT-IF-NEEDED
+
+               PERFORM GET-NEXT-ENTRY
+
            END-PERFORM
 
+           IF BATCH-MODE
+               CLOSE TRANS-FILE
+           END-IF
+
+           CLOSE AUDIT-FILE
+
+           PERFORM WRITE-SUMMARY-REPORT
+
+           PERFORM WRITE-GL-FEED
+
+           IF BATCH-MODE
+               PERFORM CLEAR-RESTART-FILE
+           END-IF
+
            DISPLAY total.
 
        STOP RUN.
-       END PROGRAM COBOLCalc.
\ No newline at end of file
+
+       LOAD-CONTROL-TABLE.
+           OPEN INPUT CONTROL-FILE
+           IF CLC-CONTROL-STATUS = "00"
+               PERFORM UNTIL END-OF-CONTROL OR CLC-CTL-COUNT = 10
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE "Y" TO CLC-CTL-EOF-SWITCH
+                       NOT AT END
+                           ADD 1 TO CLC-CTL-COUNT
+                           MOVE CTL-OPCODE
+                               TO CLC-CTL-OPCODE(CLC-CTL-COUNT)
+                           MOVE CTL-DESC
+                               TO CLC-CTL-DESC(CLC-CTL-COUNT)
+                           MOVE CTL-ROUND-FLAG
+                               TO CLC-CTL-ROUND-FLAG(CLC-CTL-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF
+           IF CLC-CTL-COUNT = 0
+               PERFORM LOAD-DEFAULT-CONTROL-TABLE
+           END-IF.
+
+       LOAD-DEFAULT-CONTROL-TABLE.
+           MOVE 6 TO CLC-CTL-COUNT
+           MOVE "+" TO CLC-CTL-OPCODE(1)
+           MOVE "Add"            TO CLC-CTL-DESC(1)
+           MOVE "N" TO CLC-CTL-ROUND-FLAG(1)
+           MOVE "-" TO CLC-CTL-OPCODE(2)
+           MOVE "Subtract"       TO CLC-CTL-DESC(2)
+           MOVE "N" TO CLC-CTL-ROUND-FLAG(2)
+           MOVE "*" TO CLC-CTL-OPCODE(3)
+           MOVE "Multiply"       TO CLC-CTL-DESC(3)
+           MOVE "N" TO CLC-CTL-ROUND-FLAG(3)
+           MOVE "/" TO CLC-CTL-OPCODE(4)
+           MOVE "Divide"         TO CLC-CTL-DESC(4)
+           MOVE "N" TO CLC-CTL-ROUND-FLAG(4)
+           MOVE "C" TO CLC-CTL-OPCODE(5)
+           MOVE "Call Calcular"  TO CLC-CTL-DESC(5)
+           MOVE "N" TO CLC-CTL-ROUND-FLAG(5)
+           MOVE "=" TO CLC-CTL-OPCODE(6)
+           MOVE "End run"        TO CLC-CTL-DESC(6)
+           MOVE "N" TO CLC-CTL-ROUND-FLAG(6).
+
+       WRITE-GL-FEED.
+           OPEN EXTEND GL-FEED-FILE
+           IF CLC-GL-STATUS NOT = "00"
+               DISPLAY "Unable to open GL feed file - GL feed not "
+                   "written."
+           ELSE
+               MOVE SPACES TO GL-FEED-RECORD
+               MOVE CLC-GL-COMPANY-CODE TO GL-COMPANY-CODE
+               MOVE CLC-GL-COST-CENTER TO GL-COST-CENTER
+               MOVE CLC-CURRENT-DATE-X TO GL-RUN-DATE
+               MOVE total TO GL-FINAL-TOTAL
+               WRITE GL-FEED-RECORD
+               CLOSE GL-FEED-FILE
+           END-IF.
+
+       CHECK-RESTART-FILE.
+           MOVE "N" TO CLC-RESTART-SWITCH
+           OPEN INPUT RESTART-FILE
+           IF CLC-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RST-TOTAL TO total
+                       MOVE RST-POSITION TO CLC-TRANS-COUNT
+                       MOVE "Y" TO CLC-RESTART-SWITCH
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.
+           MOVE 1 TO CLC-SKIP-COUNT
+           PERFORM UNTIL CLC-SKIP-COUNT > CLC-TRANS-COUNT
+                   OR END-OF-TRANS
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO CLC-EOF-SWITCH
+               END-READ
+               ADD 1 TO CLC-SKIP-COUNT
+           END-PERFORM.
+
+       CHECKPOINT-IF-NEEDED.
+           IF BATCH-MODE
+               IF FUNCTION MOD(CLC-TRANS-COUNT CLC-CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF CLC-RESTART-STATUS NOT = "00"
+               DISPLAY "Unable to open restart file - checkpoint not "
+                   "written."
+           ELSE
+               MOVE SPACES TO RESTART-RECORD
+               MOVE total TO RST-TOTAL
+               MOVE CLC-TRANS-COUNT TO RST-POSITION
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       CLEAR-RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE
+           IF CLC-RESTART-STATUS NOT = "00"
+               DISPLAY "Unable to open restart file - checkpoint not "
+                   "cleared."
+           ELSE
+               CLOSE RESTART-FILE
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           IF CLC-SUMMARY-STATUS NOT = "00"
+               DISPLAY "Unable to open summary report file - summary "
+                   "not written."
+           ELSE
+           MOVE SPACES TO CLC-REPORT-LINE
+           STRING "COBOLCalc Run Summary - " CLC-CURRENT-DATE-X
+               DELIMITED BY SIZE INTO CLC-REPORT-LINE
+           WRITE SUMMARY-LINE FROM CLC-REPORT-LINE
+
+           MOVE CLC-OP-COUNT TO CLC-COUNT-EDIT
+           MOVE SPACES TO CLC-REPORT-LINE
+           STRING "Operations applied: " CLC-COUNT-EDIT
+               DELIMITED BY SIZE INTO CLC-REPORT-LINE
+           WRITE SUMMARY-LINE FROM CLC-REPORT-LINE
+
+           MOVE CLC-ADD-COUNT TO CLC-COUNT-EDIT
+           MOVE SPACES TO CLC-REPORT-LINE
+           STRING "  Add (+):      " CLC-COUNT-EDIT
+               DELIMITED BY SIZE INTO CLC-REPORT-LINE
+           WRITE SUMMARY-LINE FROM CLC-REPORT-LINE
+
+           MOVE CLC-SUB-COUNT TO CLC-COUNT-EDIT
+           MOVE SPACES TO CLC-REPORT-LINE
+           STRING "  Subtract (-): " CLC-COUNT-EDIT
+               DELIMITED BY SIZE INTO CLC-REPORT-LINE
+           WRITE SUMMARY-LINE FROM CLC-REPORT-LINE
+
+           MOVE CLC-MUL-COUNT TO CLC-COUNT-EDIT
+           MOVE SPACES TO CLC-REPORT-LINE
+           STRING "  Multiply (*): " CLC-COUNT-EDIT
+               DELIMITED BY SIZE INTO CLC-REPORT-LINE
+           WRITE SUMMARY-LINE FROM CLC-REPORT-LINE
+
+           MOVE CLC-DIV-COUNT TO CLC-COUNT-EDIT
+           MOVE SPACES TO CLC-REPORT-LINE
+           STRING "  Divide (/):   " CLC-COUNT-EDIT
+               DELIMITED BY SIZE INTO CLC-REPORT-LINE
+           WRITE SUMMARY-LINE FROM CLC-REPORT-LINE
+
+           MOVE CLC-CALL-COUNT TO CLC-COUNT-EDIT
+           MOVE SPACES TO CLC-REPORT-LINE
+           STRING "  Calcular (C): " CLC-COUNT-EDIT
+               DELIMITED BY SIZE INTO CLC-REPORT-LINE
+           WRITE SUMMARY-LINE FROM CLC-REPORT-LINE
+
+           MOVE CLC-OPENING-TOTAL TO CLC-TOTAL-EDIT
+           MOVE SPACES TO CLC-REPORT-LINE
+           STRING "Opening value: " CLC-TOTAL-EDIT
+               DELIMITED BY SIZE INTO CLC-REPORT-LINE
+           WRITE SUMMARY-LINE FROM CLC-REPORT-LINE
+
+           MOVE total TO CLC-TOTAL-EDIT
+           MOVE SPACES TO CLC-REPORT-LINE
+           STRING "Final total:   " CLC-TOTAL-EDIT
+               DELIMITED BY SIZE INTO CLC-REPORT-LINE
+           WRITE SUMMARY-LINE FROM CLC-REPORT-LINE
+
+           CLOSE SUMMARY-FILE
+           END-IF.
+
+       VALIDATE-ENTRY.
+           MOVE "N" TO CLC-VALID-SWITCH
+           MOVE "N" TO CLC-OPCODE-FOUND-SWITCH
+           MOVE "N" TO CLC-ROUND-SWITCH
+           PERFORM VARYING CLC-CTL-SUB FROM 1 BY 1
+                   UNTIL CLC-CTL-SUB > CLC-CTL-COUNT
+               IF opt = CLC-CTL-OPCODE(CLC-CTL-SUB)
+                   MOVE "Y" TO CLC-OPCODE-FOUND-SWITCH
+                   MOVE CLC-CTL-ROUND-FLAG(CLC-CTL-SUB)
+                       TO CLC-ROUND-SWITCH
+               END-IF
+           END-PERFORM
+      * Table lookup above only says the control file knows the opt;
+      * it still has to be one of the operators actually coded below.
+           IF OPCODE-FOUND AND opt NOT = "="
+               IF opt = "+" OR opt = "-" OR opt = "*" OR opt = "/"
+                       OR opt = "C"
+                   MOVE "Y" TO CLC-VALID-SWITCH
+               END-IF
+           END-IF
+           IF opt = "/" AND num1 = 0
+               MOVE "N" TO CLC-VALID-SWITCH
+           END-IF
+           IF opt = "C" AND num1 = 0
+               MOVE "N" TO CLC-VALID-SWITCH
+           END-IF
+           IF opt = "C" AND (num1 < 0 OR num2 < 0)
+               MOVE "N" TO CLC-VALID-SWITCH
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           ADD 1 TO CLC-AUDIT-SEQ
+           MOVE CLC-AUDIT-SEQ TO AUD-SEQ
+           MOVE opt TO AUD-OPT
+           MOVE num1 TO AUD-NUM1
+           MOVE total TO AUD-TOTAL
+           IF opt = "C"
+               MOVE num2 TO AUD-NUM2
+               MOVE CLC-RESULT5 TO AUD-DELTA
+           END-IF
+           MOVE "OK" TO AUD-STATUS
+           WRITE AUDIT-RECORD.
+
+       LOG-REJECTED-ENTRY.
+           DISPLAY "Rejected entry - invalid opt or divide by zero: "
+               opt
+           MOVE SPACES TO AUDIT-RECORD
+           ADD 1 TO CLC-AUDIT-SEQ
+           MOVE CLC-AUDIT-SEQ TO AUD-SEQ
+           MOVE opt TO AUD-OPT
+           MOVE num1 TO AUD-NUM1
+           MOVE total TO AUD-TOTAL
+           IF opt = "C"
+               MOVE num2 TO AUD-NUM2
+           END-IF
+           MOVE "REJECTED" TO AUD-STATUS
+           WRITE AUDIT-RECORD.
+
+       GET-NEXT-ENTRY.
+           IF BATCH-MODE
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO CLC-EOF-SWITCH
+                       MOVE "=" TO opt
+                   NOT AT END
+                       MOVE TR-OPT TO opt
+                       MOVE TR-NUM1 TO num1
+                       MOVE TR-NUM2 TO num2
+                       ADD 1 TO CLC-TRANS-COUNT
+               END-READ
+           ELSE
+               DISPLAY "Opt:"
+               ACCEPT opt
+
+               IF opt = "+" OR opt = "-" OR opt = "*" OR opt = "/"
+                   DISPLAY "Number:"
+                   ACCEPT num1
+               END-IF
+               IF opt = "C"
+                   DISPLAY "Number 1:"
+                   ACCEPT num1
+                   DISPLAY "Number 2:"
+                   ACCEPT num2
+               END-IF
+           END-IF.
+
+       END PROGRAM COBOLCalc.
