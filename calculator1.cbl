@@ -2,28 +2,30 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. Calcular.
 AUTHOR. Ismael.
 DATA DIVISION.
-WORKING-STORAGE SECTION.
-77 Num1 PIC 9 VALUE ZEROS.
-77 Num2 PIC 9 VALUE ZEROS.
-77 Result1 PIC 9(2)V9(2) VALUE ZEROS.
-77 Result2 PIC 9(2)V9(2) VALUE ZEROS.
-77 Result3 PIC 9(2)V9(2) VALUE ZEROS.
-77 Result4 PIC S9(2)V9(2) VALUE ZEROS.
-77 Result5 PIC 9(2)V9(2) VALUE ZEROS.
-PROCEDURE DIVISION.
+LINKAGE SECTION.
+77 Num1 PIC 9(6)V99.
+77 Num2 PIC 9(6)V99.
+77 Result1 PIC 9(12)V99.
+77 Result2 PIC 9(8)V99.
+77 Result3 PIC 9(8)V99.
+77 Result4 PIC S9(8)V99.
+77 Result5 PIC S9(8)V99.
+77 Round-Flag PIC X.
+    88 Round-It VALUE "Y".
+PROCEDURE DIVISION USING Num1 Num2 Result1 Result2 Result3 Result4
+        Result5 Round-Flag.
 Inicio.
-    DISPLAY "Dame el primer numero: "WITH NO ADVANCING
-    ACCEPT Num1
-    DISPLAY "Dame el segundo numero: "WITH NO ADVANCING
-    ACCEPT Num2
-    ADD Num1 Num2 GIVING Result3
-    SUBTRACT Num1 FROM Num2 GIVING Result4
-    MULTIPLY Num1 BY Num2 GIVING Result1
-    DIVIDE Num1 INTO Num2 GIVING Result2
-    COMPUTE Result5 = Num1 /2 * (Num2â€“7)
-    DISPLAY "Resultado de la multiplicacion es: ", Result1
-    DISPLAY "Resultado de la division es: ", Result2
-    DISPLAY "Resultado de la suma es: ", Result3
-    DISPLAY "Resultado de la resta es: ", Result4
-    DISPLAY "Resultado de la expresion es: ", Result5
-    STOP RUN.
\ No newline at end of file
+    IF Round-It
+        ADD Num1 Num2 GIVING Result3 ROUNDED
+        SUBTRACT Num1 FROM Num2 GIVING Result4 ROUNDED
+        MULTIPLY Num1 BY Num2 GIVING Result1 ROUNDED
+        DIVIDE Num1 INTO Num2 GIVING Result2 ROUNDED
+        COMPUTE Result5 ROUNDED = Num1 / 2 * (Num2 - 7)
+    ELSE
+        ADD Num1 Num2 GIVING Result3
+        SUBTRACT Num1 FROM Num2 GIVING Result4
+        MULTIPLY Num1 BY Num2 GIVING Result1
+        DIVIDE Num1 INTO Num2 GIVING Result2
+        COMPUTE Result5 = Num1 / 2 * (Num2 - 7)
+    END-IF
+    GOBACK.
